@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * COPY    : CHKPT
+      * OBJETIVO: LAYOUT DO REGISTRO DE CHECKPOINT DO EXEMPLO01,
+      *           GRAVADO A CADA N FUNCIONARIOS PROCESSADOS PARA
+      *           PERMITIR RESTART SEM REPROCESSAR O SYSIN INTEIRO.
+      *----------------------------------------------------------------*
+       01  CHECKPOINT-RECORD.
+           05  CKPT-CONTFUNC               PIC 9(05).
+           05  CKPT-CONTEXC                PIC 9(05).
+           05  CKPT-SOMASAL                PIC 9(12)V99.
+           05  CKPT-SOMASAL-LIQUIDO        PIC 9(12)V99.
+           05  CKPT-SOMA-INSS              PIC 9(12)V99.
+           05  CKPT-SOMA-IRRF              PIC 9(12)V99.
+           05  CKPT-SOMA-HORAS-PROC        PIC S9(08).
+           05  CKPT-FAIXA-OCORRENCIA       OCCURS 4 TIMES.
+               10  CKPT-FAIXA-CONTADOR     PIC 9(05).
+               10  CKPT-FAIXA-SUBTOTAL     PIC 9(12)V99.
