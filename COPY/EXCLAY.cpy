@@ -0,0 +1,41 @@
+      *----------------------------------------------------------------*
+      * COPY    : EXCLAY
+      * OBJETIVO: LAYOUTS DE LINHA DO RELATORIO DE EXCECOES DE HORAS
+      *           (EXCECOES). CADA LINHA TEM 132 POSICOES.
+      *----------------------------------------------------------------*
+       01  EXC-CABECALHO-1.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(40) VALUE
+               "RELATORIO DE EXCECOES - HORAS INVALIDAS".
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  EXC1-DATA               PIC X(10).
+           05  FILLER                  PIC X(66) VALUE SPACES.
+
+       01  EXC-CABECALHO-2.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "MATRIC".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "HORAS INF.".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(40) VALUE
+               "MOTIVO DA REJEICAO".
+           05  FILLER                  PIC X(71) VALUE SPACES.
+
+       01  EXC-DETALHE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  EXCD-MATRICULA          PIC X(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  EXCD-HORAS-INFORMADAS   PIC ----9.
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  EXCD-MOTIVO             PIC X(40).
+           05  FILLER                  PIC X(71) VALUE SPACES.
+
+       01  EXC-LINHA-BRANCO            PIC X(132) VALUE SPACES.
+
+       01  EXC-RODAPE-1.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE
+               "TOTAL DE REGISTROS REJEITADOS".
+           05  FILLER                  PIC X(02) VALUE ": ".
+           05  ROD-EXC-CONTEXC         PIC ZZ.ZZ9.
+           05  FILLER                  PIC X(84) VALUE SPACES.
