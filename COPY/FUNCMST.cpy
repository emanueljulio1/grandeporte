@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * COPY    : FUNCMST
+      * OBJETIVO: LAYOUT DO CADASTRO MESTRE DE FUNCIONARIOS (FUNCMSTR)
+      *           USADO PARA CRUZAR A MATRICULA INFORMADA NO SYSIN COM
+      *           NOME, MATRICULA E DATA DE ADMISSAO DO FUNCIONARIO.
+      *----------------------------------------------------------------*
+       01  FUNCMST-REGISTRO.
+           05  FUNCMST-MATRICULA          PIC 9(06).
+           05  FUNCMST-NOME                PIC X(30).
+           05  FUNCMST-DATA-ADMISSAO       PIC 9(08).
+           05  FILLER                      PIC X(16).
