@@ -0,0 +1,113 @@
+      *----------------------------------------------------------------*
+      * COPY    : RELLAY
+      * OBJETIVO: LAYOUTS DE LINHA DO RELATORIO DE FOLHA DE PAGAMENTO
+      *           (RELATORIO). CADA LINHA TEM 132 POSICOES.
+      *----------------------------------------------------------------*
+       01  REL-CABECALHO-1.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  REL1-EMPRESA            PIC X(30) VALUE
+               "GRANDEPORTE IND E COM LTDA".
+           05  FILLER                  PIC X(40) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "PAG.: ".
+           05  REL1-PAGINA             PIC ZZZ9.
+           05  FILLER                  PIC X(42) VALUE SPACES.
+
+       01  REL-CABECALHO-2.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  REL2-TITULO             PIC X(40) VALUE
+               "RELATORIO DE FOLHA DE PAGAMENTO - HORAS".
+           05  FILLER                  PIC X(30) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "DATA: ".
+           05  REL2-DATA               PIC X(10).
+           05  FILLER                  PIC X(36) VALUE SPACES.
+
+       01  REL-CABECALHO-3.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "MATRIC".
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(25) VALUE
+               "NOME DO FUNCIONARIO".
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(04) VALUE "H.NO".
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(04) VALUE "H.EX".
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "SAL.NORMAL".
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "SAL. EXTRA".
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "SAL. TOTAL".
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "SAL. LIQ.".
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "ADMISSAO".
+           05  FILLER                  PIC X(33) VALUE SPACES.
+
+       01  REL-DETALHE.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  DET-MATRICULA           PIC X(06).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  DET-NOME                PIC X(25).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  DET-HORAS-NORMAIS       PIC ZZZ9.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  DET-HORAS-EXTRAS        PIC ZZZ9.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  DET-SALARIO-NORMAL      PIC ZZZ.ZZZ,99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  DET-SALARIO-EXTRA       PIC ZZZ.ZZZ,99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  DET-SALARIO-TOTAL       PIC ZZZ.ZZZ,99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  DET-SALARIO-LIQUIDO     PIC ZZZ.ZZZ,99.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  DET-DATA-ADMISSAO       PIC X(10).
+           05  FILLER                  PIC X(34) VALUE SPACES.
+
+       01  REL-LINHA-BRANCO            PIC X(132) VALUE SPACES.
+
+       01  REL-RODAPE-1.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE
+               "TOTAL DE FUNCIONARIOS LIDOS: ".
+           05  ROD1-CONTFUNC           PIC ZZ.ZZ9.
+           05  FILLER                  PIC X(86) VALUE SPACES.
+
+       01  REL-RODAPE-2.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE
+               "SOMA DOS SALARIOS A PAGAR..: ".
+           05  ROD2-SOMASAL            PIC ZZZ.ZZZ.ZZZ.ZZZ,99.
+           05  FILLER                  PIC X(74) VALUE SPACES.
+
+       01  REL-RODAPE-3.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE
+               "TOTAL DE INSS DESCONTADO...: ".
+           05  ROD3-INSS               PIC ZZZ.ZZZ.ZZZ.ZZZ,99.
+           05  FILLER                  PIC X(74) VALUE SPACES.
+
+       01  REL-RODAPE-4.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE
+               "TOTAL DE IRRF DESCONTADO...: ".
+           05  ROD4-IRRF               PIC ZZZ.ZZZ.ZZZ.ZZZ,99.
+           05  FILLER                  PIC X(74) VALUE SPACES.
+
+       01  REL-RODAPE-5.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE
+               "SOMA DOS SALARIOS LIQUIDOS.: ".
+           05  ROD5-SOMASAL-LIQUIDO    PIC ZZZ.ZZZ.ZZZ.ZZZ,99.
+           05  FILLER                  PIC X(74) VALUE SPACES.
+
+       01  REL-RODAPE-FAIXA.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  ROD-FAIXA-DESCRICAO     PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "QTDE: ".
+           05  ROD-FAIXA-CONTADOR      PIC ZZ.ZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE "SUBTOTAL: ".
+           05  ROD-FAIXA-SUBTOTAL      PIC ZZZ.ZZZ.ZZZ.ZZZ,99.
+           05  FILLER                  PIC X(57) VALUE SPACES.
