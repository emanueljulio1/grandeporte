@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * COPY    : REMESSA
+      * OBJETIVO: LAYOUT DO REGISTRO DE REMESSA BANCARIA GERADO PELO
+      *           EXEMPLO01, NO LAYOUT FIXO EXIGIDO PELA IMPORTACAO DE
+      *           PAGAMENTOS DO BANCO (CODIGO, NOME E VALOR LIQUIDO).
+      *----------------------------------------------------------------*
+       01  REGISTRO-REMESSA.
+           05  REM-MATRICULA               PIC 9(06).
+           05  REM-NOME                    PIC X(30).
+           05  REM-VALOR-LIQUIDO           PIC 9(11)V99.
+           05  FILLER                      PIC X(31).
