@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * COPY    : TABSAL
+      * OBJETIVO: LAYOUT DO REGISTRO DA TABELA DE VALOR-HORA POR
+      *           CLASSE (OPERADOR, TECNICO, SUPERVISOR, ETC.), LIDA
+      *           NA INICIALIZACAO DO EXEMPLO01 E CARREGADA EM TABELA
+      *           DE WORKING-STORAGE PARA PESQUISA POR SYSIN-CLASSE.
+      *----------------------------------------------------------------*
+       01  TABSAL-REGISTRO.
+           05  TABSAL-CLASSE               PIC X(03).
+           05  TABSAL-VALOR-HORA           PIC 9(04)V99.
+           05  FILLER                      PIC X(23).
