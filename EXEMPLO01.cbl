@@ -1,77 +1,1069 @@
-      *----------------------------------------------------------------*
-      * PROGRAMA: EXEMPLO1
-      * AUTHOR  : EMANUEL
-      * DATA    : 06.02.2023
-      *----------------------------------------------------------------*
-      * OBJETIVO: CALCULAR O VALOR A RECEBER DE DIVERSOS FUNCIONARIOS
-      *           COM BASE NA QTD DE HORAS TRABALHADAS, COM SALARIO FIXO
-      *           DE R$ 25,00 POR HORA.
-      *   
-      *----------------------------------------------------------------*
-      
-      *----------------------------------------------------------------* 
-       IDENTIFICATION                      DIVISION.
-      *----------------------------------------------------------------*
-       PROGRAM-ID.                         EXEMPLO01.
-       AUTHOR.                             EMANUEL.
-      *----------------------------------------------------------------*
-       ENVIRONMENT                         DIVISION.
-      *----------------------------------------------------------------*
-       CONFIGURATION                       SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      *----------------------------------------------------------------* 
-       DATA                                DIVISION.
-      *----------------------------------------------------------------* 
-       WORKING-STORAGE                     SECTION.
-       77  QTDHRSTRAB                      PIC 9(04).
-       77  CONTFUNC                        PIC 9(05).
-       77  SOMASAL                         PIC 9(12)V99.
-       77  SALARIO                         PIC 9(06)V99.
-      *----------------------------------------------------------------*
-       PROCEDURE                           DIVISION.
-      *----------------------------------------------------------------*
-       0000-PRINCIPAL.
-
-           PERFORM 1000-INICIALIZAR.
-           PERFORM 2000-PROCESSAR UNTIL QTDHRSTRAB = 0
-           PERFORM 3000-TERMINO
-           STOP RUN
-           .
-
-      *----------------------------------------------------------------* 
-      *                   Inicializar o Programa                            
-      *----------------------------------------------------------------*
-       1000-INICIALIZAR.
-           MOVE ZERO                       TO CONTFUNC
-           MOVE ZERO                       TO SOMASAL
-           PERFORM 1500-LER-SYSIN
-           .
-
-       1500-LER-SYSIN.
-           ACCEPT QTDHRSTRAB               FROM SYSIN
-           IF QTDHRSTRAB NOT = ZERO
-              COMPUTE CONTFUNC = CONTFUNC + 1
-           END-IF
-           .
-
-       2000-PROCESSAR.
-           COMPUTE SALARIO = QTDHRSTRAB * 25
-           COMPUTE SOMASAL = SOMASAL + SALARIO
-           DISPLAY "***************************************************"
-           DISPLAY "FUNCIONARIO........: " CONTFUNC
-           DISPLAY "QTDE. HORAS TRAB...: " QTDHRSTRAB
-           DISPLAY "***************************************************"
-           PERFORM 1500-LER-SYSIN
-           .
-
-       3000-TERMINO.
-           DISPLAY " TOTAL DE FUNCIONARIOS LIDOS.: " CONTFUNC
-           DISPLAY " SOMA DOS SALARIOS A PAGAR...: " SOMASAL
-           DISPLAY "*-------------------------------------------------*"
-           DISPLAY "*               TERMINO NORMAL                    *"
-           DISPLAY "*-------------------------------------------------*"
-           .
-
-      *----------------------------------------------------------------*
-       
\ No newline at end of file
+000010*----------------------------------------------------------------*
+000020* PROGRAMA: EXEMPLO1
+000030* AUTHOR  : EMANUEL
+000040* INSTAL. : DEPARTAMENTO DE FOLHA DE PAGAMENTO
+000050* DATA    : 06.02.2023
+000060*----------------------------------------------------------------*
+000070* OBJETIVO: CALCULAR O VALOR A RECEBER DE DIVERSOS FUNCIONARIOS
+000080*           COM BASE NA QTD DE HORAS TRABALHADAS E NO VALOR-HORA
+000090*           DA CLASSE DE CADA FUNCIONARIO (TABELA TABSAL).
+000100*
+000110*----------------------------------------------------------------*
+000120* HISTORICO DE ALTERACOES
+000130*----------------------------------------------------------------*
+000140* DATA       INIC.  DESCRICAO
+000150* ---------- ------ -------------------------------------------
+000160* 06.02.2023 EJ     VERSAO ORIGINAL.
+000170* 03.03.2023 EJ     SYSIN PASSA A TRAZER A MATRICULA DO
+000180*                   FUNCIONARIO. CADASTRO MESTRE FUNCMSTR
+000190*                   ADICIONADO PARA TRAZER NOME, MATRICULA E
+000200*                   DATA DE ADMISSAO NO RELATORIO.
+000210* 17.03.2023 EJ     CALCULO DE HORA EXTRA. HORAS ACIMA DE 44 NO
+000220*                   PERIODO SAO PAGAS A 1,5 VEZES O VALOR DA
+000230*                   HORA NORMAL, CONFORME A CLT. HORAS NORMAIS
+000240*                   E EXTRAS SAO IMPRESSAS EM SEPARADO.
+000250* 02.04.2023 EJ     SUBSTITUIDAS AS DISPLAY DO RELATORIO POR UM
+000260*                   ARQUIVO DE IMPRESSAO (RELATORIO) COM
+000270*                   CABECALHO, CABECALHO DE COLUNAS, PAGINACAO
+000280*                   E NUMERO FIXO DE LINHAS POR PAGINA.
+000290* 19.04.2023 EJ     VALIDACAO DA QTDE DE HORAS INFORMADA (FAIXA
+000300*                   0 A 300). REGISTRO FORA DA FAIXA E RETIRADO
+000310*                   DO TOTAL DA FOLHA E LISTADO NO RELATORIO DE
+000320*                   EXCECOES (EXCECOES).
+000330* 08.05.2023 EJ     CHECKPOINT/RESTART. GRAVA UM REGISTRO DE
+000340*                   CHECKPOINT A CADA N FUNCIONARIOS LIDOS.
+000350*                   PARM RESTART NA LINHA DE COMANDO RETOMA O
+000360*                   PROCESSAMENTO A PARTIR DO ULTIMO CHECKPOINT.
+000370* 22.05.2023 EJ     VALOR-HORA PASSA A VIR DA TABELA TABSAL,
+000380*                   CARREGADA EM WORKING-STORAGE E PESQUISADA
+000390*                   PELA CLASSE DO FUNCIONARIO INFORMADA NO
+000400*                   SYSIN, SUBSTITUINDO O VALOR FIXO DE R$ 25,00.
+000410* 05.06.2023 EJ     RODAPE DO RELATORIO PASSA A TRAZER A
+000420*                   DISTRIBUICAO DOS FUNCIONARIOS POR FAIXA DE
+000430*                   HORAS TRABALHADAS (0-39, 40-79, 80-119 E 120
+000440*                   OU MAIS), COM CONTADOR E SUBTOTAL POR FAIXA.
+000450* 21.06.2023 EJ     CALCULO DO SALARIO LIQUIDO, DESCONTANDO INSS
+000460*                   (FAIXAS PROGRESSIVAS) E IRRF (FAIXAS COM
+000470*                   PARCELA A DEDUZIR SOBRE A BASE APOS O INSS).
+000480*                   RELATORIO PASSA A TRAZER O SALARIO LIQUIDO
+000490*                   POR FUNCIONARIO E OS TOTAIS DE INSS, IRRF E
+000500*                   SALARIO LIQUIDO NO RODAPE.
+000510* 30.06.2023 EJ     GERACAO DO ARQUIVO DE REMESSA BANCARIA
+000520*                   (REMESSA), COM MATRICULA, NOME E SALARIO
+000530*                   LIQUIDO DE CADA FUNCIONARIO PAGO, PARA
+000540*                   IMPORTACAO PELO BANCO.
+000550* 14.07.2023 EJ     SYSIN PASSA A TRAZER UM REGISTRO DE CONTROLE
+000560*                   (TRAILER) AO FINAL, COM A QTDE DE REGISTROS E
+000570*                   O TOTAL DE HORAS ESPERADOS. 3000-TERMINO
+000580*                   CONFERE OS TOTAIS ACUMULADOS CONTRA O TRAILER
+000590*                   E ENCERRA O JOB COM RETURN-CODE DIFERENTE DE
+000600*                   ZERO (E MENSAGEM PROPRIA) SE NAO BATEREM OU SE
+000610*                   NENHUM FUNCIONARIO FOI PROCESSADO.
+000620* 19.07.2023 EJ     LEITURA DO SYSIN PASSA A SER FEITA POR ARQUIVO
+000630*                   (SYSIN-FILE) EM VEZ DE ACCEPT, PARA DETECTAR O
+000640*                   FIM DE ARQUIVO REAL; SYSIN SEM TRAILER ENCERRA
+000650*                   O JOB COM RC=20 EM VEZ DE FICAR PRESO NA
+000660*                   LEITURA. LAYOUT DO CHECKPOINT AMPLIADO PARA
+000670*                   GRAVAR TAMBEM OS TOTAIS DE SALARIO LIQUIDO,
+000680*                   INSS, IRRF, HORAS E FAIXAS, PARA QUE UM
+000690*                   RESTART RETOME COM OS MESMOS TOTAIS DE UMA
+000700*                   EXECUCAO SEM INTERRUPCAO. DD DE CHECKPOINT E
+000710*                   DE RELATORIO RENOMEADOS PARA CABEREM NO
+000720*                   LIMITE DE 8 CARACTERES DO JCL. RELATORIO
+000730*                   PASSA A TRAZER A DATA DE ADMISSAO DO
+000740*                   FUNCIONARIO.
+000750* 26.07.2023 EJ     RESTART PASSA A ABRIR RELATORIO, EXCECOES E
+000760*                   REMESSA EM EXTEND (COMO JA ERA FEITO PARA O
+000770*                   CHECKPOINT), PARA QUE OS FUNCIONARIOS LIDOS
+000780*                   ANTES DE UM ABEND NAO FIQUEM DE FORA DESTES
+000790*                   ARQUIVOS NA EXECUCAO DE RETOMADA. ABERTURA DE
+000800*                   FUNCMSTR, SYSIN E CHECKPOINT PASSA A CONFERIR
+000810*                   O FILE STATUS, ENCERRANDO O JOB COM RC=24 SE
+000820*                   A ABERTURA FALHAR EM VEZ DE SEGUIR SEM ARQUIVO
+000830* 02.08.2023 EJ     ABERTURA DE RELATORIO, EXCECOES E REMESSA
+000840*                   (NOS DOIS MODOS, NORMAL E RESTART) PASSA A
+000850*                   CONFERIR O FILE STATUS, COMO JA ERA FEITO PARA
+000860*                   FUNCMSTR, SYSIN E CHECKPOINT. JCL/FOLHA01.JCL
+000870*                   CORRIGIDO PARA QUE O PASSO DE REMESSA AO BANCO
+000880*                   REFERENCIE A MESMA GERACAO (+1) GRAVADA PELO
+000890*                   PASSO DE CALCULO, EM VEZ DA GERACAO (0) JA
+000900*                   CATALOGADA DA EXECUCAO ANTERIOR. RODAPE DO
+000910*                   RELATORIO AMPLIADO PARA 12 DIGITOS INTEIROS,
+000920*                   CASANDO COM OS TOTAIS EM WORKING-STORAGE.
+000930*----------------------------------------------------------------*
+000940
+000950*----------------------------------------------------------------*
+000960 IDENTIFICATION                      DIVISION.
+000970*----------------------------------------------------------------*
+000980 PROGRAM-ID.                         EXEMPLO01.
+000990 AUTHOR.                             EMANUEL.
+001000 INSTALLATION.                       DEPTO FOLHA DE PAGAMENTO.
+001010 DATE-WRITTEN.                       06.02.2023.
+001020 DATE-COMPILED.                      03.03.2023.
+001030*----------------------------------------------------------------*
+001040 ENVIRONMENT                         DIVISION.
+001050*----------------------------------------------------------------*
+001060 CONFIGURATION                       SECTION.
+001070 SPECIAL-NAMES.
+001080     DECIMAL-POINT IS COMMA.
+001090*----------------------------------------------------------------*
+001100 INPUT-OUTPUT                        SECTION.
+001110*----------------------------------------------------------------*
+001120 FILE-CONTROL.
+001130     SELECT FUNCMSTR                 ASSIGN TO "FUNCMSTR"
+001140                                      ORGANIZATION IS INDEXED
+001150                                      ACCESS MODE IS RANDOM
+001160                                      RECORD KEY IS
+001170                                         FUNCMST-MATRICULA
+001180                                      FILE STATUS IS
+001190                                         FUNCMSTR-STATUS.
+001200     SELECT RELATORIO                ASSIGN TO "RELATOR"
+001210                                      ORGANIZATION IS
+001220                                         LINE SEQUENTIAL
+001230                                      FILE STATUS IS
+001240                                         RELATORIO-STATUS.
+001250     SELECT EXCECOES                 ASSIGN TO "EXCECOES"
+001260                                      ORGANIZATION IS
+001270                                         LINE SEQUENTIAL
+001280                                      FILE STATUS IS
+001290                                         EXCECOES-STATUS.
+001300     SELECT CHECKPOINT-FILE          ASSIGN TO "CHECKPOI"
+001310                                      ORGANIZATION IS
+001320                                         LINE SEQUENTIAL
+001330                                      FILE STATUS IS
+001340                                         CHECKPOINT-STATUS.
+001350     SELECT TABSAL                   ASSIGN TO "TABSAL"
+001360                                      ORGANIZATION IS
+001370                                         LINE SEQUENTIAL
+001380                                      FILE STATUS IS
+001390                                         TABSAL-STATUS.
+001400     SELECT REMESSA                  ASSIGN TO "REMESSA"
+001410                                      ORGANIZATION IS
+001420                                         LINE SEQUENTIAL
+001430                                      FILE STATUS IS
+001440                                         REMESSA-STATUS.
+001450     SELECT SYSIN-FILE               ASSIGN TO "SYSIN"
+001460                                      ORGANIZATION IS
+001470                                         LINE SEQUENTIAL
+001480                                      FILE STATUS IS
+001490                                         SYSIN-STATUS.
+001500*----------------------------------------------------------------*
+001510 DATA                                DIVISION.
+001520*----------------------------------------------------------------*
+001530 FILE                                SECTION.
+001540 FD  FUNCMSTR.
+001550     COPY FUNCMST.
+001560 FD  RELATORIO.
+001570 01  LINHA-RELATORIO                 PIC X(132).
+001580 FD  EXCECOES.
+001590 01  LINHA-EXCECOES                  PIC X(132).
+001600 FD  CHECKPOINT-FILE.
+001610     COPY CHKPT.
+001620 FD  TABSAL.
+001630     COPY TABSAL.
+001640 FD  REMESSA.
+001650     COPY REMESSA.
+001660 FD  SYSIN-FILE.
+001670 01  SYSIN-RECORD.
+001680     05  SYSIN-MATRICULA             PIC 9(06).
+001690     05  SYSIN-QTDHRSTRAB            PIC S9(04)
+001700                                     SIGN TRAILING SEPARATE.
+001710     05  SYSIN-CLASSE                PIC X(03).
+001720     05  FILLER                      PIC X(06).
+001730
+001740 01  SYSIN-TRAILER REDEFINES SYSIN-RECORD.
+001750     05  TRAILER-IDENTIFICADOR       PIC X(06).
+001760     05  TRAILER-QTD-REGISTROS       PIC 9(07).
+001770     05  TRAILER-TOTAL-HORAS         PIC 9(07).
+001780*----------------------------------------------------------------*
+001790 WORKING-STORAGE                     SECTION.
+001800*----------------------------------------------------------------*
+001810     COPY RELLAY.
+001820     COPY EXCLAY.
+001830
+001840 01  TABELA-VALOR-HORA.
+001850     05  TVH-OCORRENCIA              OCCURS 50 TIMES
+001860                                     INDEXED BY TVH-IDX.
+001870         10  TVH-CLASSE              PIC X(03).
+001880         10  TVH-VALOR-HORA          PIC 9(04)V99.
+001890
+001900 01  TABELA-FAIXAS-HORAS.
+001910     05  FAIXA-OCORRENCIA            OCCURS 4 TIMES.
+001920         10  FAIXA-DESCRICAO         PIC X(20).
+001930         10  FAIXA-CONTADOR          PIC 9(05) COMP.
+001940         10  FAIXA-SUBTOTAL          PIC 9(12)V99.
+001950
+001960 01  TABELA-INSS.
+001970     05  INSS-OCORRENCIA             OCCURS 4 TIMES.
+001980         10  INSS-LIMITE             PIC 9(06)V99.
+001990         10  INSS-ALIQUOTA           PIC 9(01)V999.
+002000
+002010 01  TABELA-IRRF.
+002020     05  IRRF-OCORRENCIA             OCCURS 5 TIMES
+002030                                     INDEXED BY IRRF-IDX.
+002040         10  IRRF-LIMITE             PIC 9(06)V99.
+002050         10  IRRF-ALIQUOTA           PIC 9(01)V999.
+002060         10  IRRF-PARCELA-DEDUZIR    PIC 9(06)V99.
+002070
+002080 77  FUNCMSTR-STATUS                 PIC X(02).
+002090 77  RELATORIO-STATUS                PIC X(02).
+002100 77  EXCECOES-STATUS                 PIC X(02).
+002110 77  CHECKPOINT-STATUS               PIC X(02).
+002120 77  TABSAL-STATUS                   PIC X(02).
+002130 77  REMESSA-STATUS                  PIC X(02).
+002140 77  SYSIN-STATUS                    PIC X(02).
+002150 77  TVH-QTDE                        PIC 9(03) COMP.
+002160 77  FAIXA-IDX                       PIC 9(01) COMP.
+002170 77  PARM-LINHA-COMANDO              PIC X(20).
+002180 77  CHECKPOINT-INTERVALO            PIC 9(05) COMP
+002190                                     VALUE 01000.
+002200 77  NUM-REGISTROS-PULAR             PIC 9(07) COMP.
+002210 77  CHECKPOINT-QUOCIENTE            PIC 9(07) COMP.
+002220 77  CHECKPOINT-RESTO                PIC 9(05) COMP.
+002230 77  LIMITE-MINIMO-HORAS             PIC 9(04) VALUE 0000.
+002240 77  LIMITE-MAXIMO-HORAS             PIC 9(04) VALUE 0300.
+002250 77  CONTEXC                         PIC 9(05) COMP.
+002260 77  SOMA-HORAS-PROCESSADAS          PIC S9(08) COMP.
+002270 77  LINHAS-IMPRESSAS                PIC 9(02) COMP.
+002280 77  MAX-LINHAS-PAGINA               PIC 9(02) COMP VALUE 20.
+002290 77  NUM-PAGINA                      PIC 9(04) COMP.
+002300 77  DATA-EXECUCAO                   PIC 9(08).
+002310 77  DATA-EXECUCAO-FMT                PIC X(10).
+002320 77  DATA-ADMISSAO-FMT                PIC X(10).
+002330 77  CONTFUNC                        PIC 9(05) COMP.
+002340 77  SOMASAL                         PIC 9(12)V99.
+002350 77  SALARIO                         PIC 9(06)V99.
+002360 77  LIMITE-HORAS-NORMAIS            PIC 9(04) VALUE 0044.
+002370 77  VALOR-HORA-PADRAO               PIC 9(04)V99 VALUE 25,00.
+002380 77  VALOR-HORA-NORMAL               PIC 9(04)V99.
+002390 77  HORAS-NORMAIS                   PIC 9(04).
+002400 77  HORAS-EXTRAS                    PIC 9(04).
+002410 77  VALOR-HORA-EXTRA                PIC 9(04)V99.
+002420 77  SALARIO-NORMAL                  PIC 9(06)V99.
+002430 77  SALARIO-EXTRA                   PIC 9(06)V99.
+002440 77  INSS-IDX                        PIC 9(01) COMP.
+002450 77  INSS-BASE-ANTERIOR              PIC 9(06)V99.
+002460 77  INSS-BASE-FAIXA                 PIC 9(06)V99.
+002470 77  VALOR-INSS                      PIC 9(06)V99.
+002480 77  BASE-IRRF                       PIC S9(06)V99.
+002490 77  IRRF-CALCULO                    PIC S9(06)V99.
+002500 77  VALOR-IRRF                      PIC 9(06)V99.
+002510 77  SALARIO-LIQUIDO                 PIC 9(06)V99.
+002520 77  SOMASAL-LIQUIDO                 PIC 9(12)V99.
+002530 77  SOMA-INSS                       PIC 9(12)V99.
+002540 77  SOMA-IRRF                       PIC 9(12)V99.
+002550
+002560 01  SW-FUNCIONARIO-ACHADO           PIC X(01).
+002570     88  FUNCIONARIO-ACHADO                     VALUE "S".
+002580     88  FUNCIONARIO-NAO-ACHADO                 VALUE "N".
+002590
+002600 01  SW-HORAS-VALIDAS                PIC X(01).
+002610     88  HORAS-VALIDAS                           VALUE "S".
+002620     88  HORAS-INVALIDAS                          VALUE "N".
+002630
+002640 01  SW-MODO-RESTART                 PIC X(01).
+002650     88  MODO-RESTART                            VALUE "S".
+002660     88  MODO-NORMAL                             VALUE "N".
+002670
+002680 01  SW-ERRO-NA-ABERTURA             PIC X(01).
+002690     88  ERRO-NA-ABERTURA                        VALUE "S".
+002700     88  SEM-ERRO-NA-ABERTURA                    VALUE "N".
+002710
+002720 01  SW-CHECKPOINT-EOF               PIC X(01).
+002730     88  CHECKPOINT-EOF                          VALUE "S".
+002740     88  CHECKPOINT-NAO-EOF                      VALUE "N".
+002750
+002760 01  SW-INSS-PRONTO                  PIC X(01).
+002770     88  INSS-PRONTO                             VALUE "S".
+002780     88  INSS-NAO-PRONTO                         VALUE "N".
+002790
+002800 01  SW-FIM-SYSIN                    PIC X(01).
+002810     88  FIM-SYSIN                                VALUE "S".
+002820     88  NAO-FIM-SYSIN                            VALUE "N".
+002830
+002840 01  SW-TRAILER-ACHADO               PIC X(01).
+002850     88  TRAILER-ACHADO                           VALUE "S".
+002860     88  TRAILER-NAO-ACHADO                       VALUE "N".
+002870*----------------------------------------------------------------*
+002880 PROCEDURE                           DIVISION.
+002890*----------------------------------------------------------------*
+002900 0000-PRINCIPAL.
+002910
+002920     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+002930     IF SEM-ERRO-NA-ABERTURA
+002940        PERFORM 2000-PROCESSAR THRU 2000-PROCESSAR-EXIT
+002950            UNTIL FIM-SYSIN
+002960        PERFORM 3000-TERMINO
+002970     END-IF
+002980     STOP RUN
+002990     .
+003000
+003010*----------------------------------------------------------------*
+003020*                   Inicializar o Programa
+003030*----------------------------------------------------------------*
+003040 1000-INICIALIZAR.
+003050
+003060     MOVE ZERO                       TO CONTFUNC
+003070     MOVE ZERO                       TO SOMASAL
+003080     MOVE ZERO                       TO CONTEXC
+003090     MOVE ZERO                       TO SOMASAL-LIQUIDO
+003100     MOVE ZERO                       TO SOMA-INSS
+003110     MOVE ZERO                       TO SOMA-IRRF
+003120     MOVE ZERO                       TO SOMA-HORAS-PROCESSADAS
+003130     SET NAO-FIM-SYSIN               TO TRUE
+003140     SET TRAILER-NAO-ACHADO          TO TRUE
+003150     MOVE ZERO                       TO NUM-PAGINA
+003160     MOVE 99                         TO LINHAS-IMPRESSAS
+003170     SET SEM-ERRO-NA-ABERTURA        TO TRUE
+003180     ACCEPT PARM-LINHA-COMANDO       FROM COMMAND-LINE
+003190     IF PARM-LINHA-COMANDO (1:7) = "RESTART"
+003200        SET MODO-RESTART             TO TRUE
+003210     ELSE
+003220        SET MODO-NORMAL              TO TRUE
+003230     END-IF
+003240     ACCEPT DATA-EXECUCAO            FROM DATE YYYYMMDD
+003250     STRING DATA-EXECUCAO (7:2) "/"
+003260            DATA-EXECUCAO (5:2) "/"
+003270            DATA-EXECUCAO (1:4)
+003280            DELIMITED BY SIZE INTO DATA-EXECUCAO-FMT
+003290     OPEN INPUT FUNCMSTR
+003300     IF FUNCMSTR-STATUS NOT = "00"
+003310        DISPLAY "RC 24 - ERRO AO ABRIR FUNCMSTR - FILE STATUS "
+003320           FUNCMSTR-STATUS
+003330        MOVE 24                      TO RETURN-CODE
+003340        SET ERRO-NA-ABERTURA         TO TRUE
+003350        GO TO 1000-INICIALIZAR-EXIT
+003360     END-IF
+003370     OPEN INPUT SYSIN-FILE
+003380     IF SYSIN-STATUS NOT = "00"
+003390        DISPLAY "RC 24 - ERRO AO ABRIR SYSIN - FILE STATUS "
+003400           SYSIN-STATUS
+003410        MOVE 24                      TO RETURN-CODE
+003420        SET ERRO-NA-ABERTURA         TO TRUE
+003430        GO TO 1000-INICIALIZAR-EXIT
+003440     END-IF
+003450     PERFORM 1600-CARREGAR-TABELA-SALARIOS
+003460         THRU 1600-CARREGAR-TABELA-SALARIOS-EXIT
+003470     PERFORM 1620-INICIAR-FAIXAS-HORAS
+003480         THRU 1620-INICIAR-FAIXAS-HORAS-EXIT
+003490     PERFORM 1630-INICIAR-TABELAS-DESCONTO
+003500         THRU 1630-INICIAR-TABELAS-DESCONTO-EXIT
+003510     IF MODO-RESTART
+003520        PERFORM 1580-RECUPERAR-CHECKPOINT
+003530            THRU 1580-RECUPERAR-CHECKPOINT-EXIT
+003540        IF ERRO-NA-ABERTURA
+003550           GO TO 1000-INICIALIZAR-EXIT
+003560        END-IF
+003570        OPEN EXTEND RELATORIO
+003580        IF RELATORIO-STATUS NOT = "00"
+003590           DISPLAY "RC 24 - ERRO AO ABRIR RELATOR - FILE STATUS "
+003600              RELATORIO-STATUS
+003610           MOVE 24                   TO RETURN-CODE
+003620           SET ERRO-NA-ABERTURA      TO TRUE
+003630           GO TO 1000-INICIALIZAR-EXIT
+003640        END-IF
+003650        OPEN EXTEND EXCECOES
+003660        IF EXCECOES-STATUS NOT = "00"
+003670           DISPLAY "RC 24 - ERRO AO ABRIR EXCECOES - FILE STATUS "
+003680              EXCECOES-STATUS
+003690           MOVE 24                   TO RETURN-CODE
+003700           SET ERRO-NA-ABERTURA      TO TRUE
+003710           GO TO 1000-INICIALIZAR-EXIT
+003720        END-IF
+003730        OPEN EXTEND REMESSA
+003740        IF REMESSA-STATUS NOT = "00"
+003750           DISPLAY "RC 24 - ERRO AO ABRIR REMESSA - FILE STATUS "
+003760              REMESSA-STATUS
+003770           MOVE 24                   TO RETURN-CODE
+003780           SET ERRO-NA-ABERTURA      TO TRUE
+003790           GO TO 1000-INICIALIZAR-EXIT
+003800        END-IF
+003810        OPEN EXTEND CHECKPOINT-FILE
+003820        IF CHECKPOINT-STATUS NOT = "00"
+003830           DISPLAY "RC 24 - ERRO AO ABRIR CHECKPOI - FILE STATUS "
+003840              CHECKPOINT-STATUS
+003850           MOVE 24                   TO RETURN-CODE
+003860           SET ERRO-NA-ABERTURA      TO TRUE
+003870           GO TO 1000-INICIALIZAR-EXIT
+003880        END-IF
+003890        PERFORM 1590-PULAR-REGISTRO
+003900            THRU 1590-PULAR-REGISTRO-EXIT
+003910            NUM-REGISTROS-PULAR TIMES
+003920     ELSE
+003930        OPEN OUTPUT RELATORIO
+003940        IF RELATORIO-STATUS NOT = "00"
+003950           DISPLAY "RC 24 - ERRO AO ABRIR RELATOR - FILE STATUS "
+003960              RELATORIO-STATUS
+003970           MOVE 24                   TO RETURN-CODE
+003980           SET ERRO-NA-ABERTURA      TO TRUE
+003990           GO TO 1000-INICIALIZAR-EXIT
+004000        END-IF
+004010        OPEN OUTPUT EXCECOES
+004020        IF EXCECOES-STATUS NOT = "00"
+004030           DISPLAY "RC 24 - ERRO AO ABRIR EXCECOES - FILE STATUS "
+004040              EXCECOES-STATUS
+004050           MOVE 24                   TO RETURN-CODE
+004060           SET ERRO-NA-ABERTURA      TO TRUE
+004070           GO TO 1000-INICIALIZAR-EXIT
+004080        END-IF
+004090        OPEN OUTPUT REMESSA
+004100        IF REMESSA-STATUS NOT = "00"
+004110           DISPLAY "RC 24 - ERRO AO ABRIR REMESSA - FILE STATUS "
+004120              REMESSA-STATUS
+004130           MOVE 24                   TO RETURN-CODE
+004140           SET ERRO-NA-ABERTURA      TO TRUE
+004150           GO TO 1000-INICIALIZAR-EXIT
+004160        END-IF
+004170        OPEN OUTPUT CHECKPOINT-FILE
+004180        IF CHECKPOINT-STATUS NOT = "00"
+004190           DISPLAY "RC 24 - ERRO AO ABRIR CHECKPOI - FILE STATUS "
+004200              CHECKPOINT-STATUS
+004210           MOVE 24                   TO RETURN-CODE
+004220           SET ERRO-NA-ABERTURA      TO TRUE
+004230           GO TO 1000-INICIALIZAR-EXIT
+004240        END-IF
+004250        MOVE DATA-EXECUCAO-FMT       TO EXC1-DATA
+004260        WRITE LINHA-EXCECOES         FROM EXC-CABECALHO-1
+004270        WRITE LINHA-EXCECOES         FROM EXC-LINHA-BRANCO
+004280        WRITE LINHA-EXCECOES         FROM EXC-CABECALHO-2
+004290        WRITE LINHA-EXCECOES         FROM EXC-LINHA-BRANCO
+004300     END-IF
+004310     PERFORM 1500-LER-SYSIN THRU 1500-LER-SYSIN-EXIT
+004320     .
+004330 1000-INICIALIZAR-EXIT.
+004340     EXIT.
+004350
+004360*----------------------------------------------------------------*
+004370*                   Recuperar o Ultimo Checkpoint Gravado
+004380*----------------------------------------------------------------*
+004390 1580-RECUPERAR-CHECKPOINT.
+004400
+004410     SET CHECKPOINT-NAO-EOF          TO TRUE
+004420     OPEN INPUT CHECKPOINT-FILE
+004430     IF CHECKPOINT-STATUS NOT = "00"
+004440        DISPLAY "RC 24 - ERRO AO ABRIR CHECKPOI - FILE STATUS "
+004450           CHECKPOINT-STATUS
+004460        MOVE 24                      TO RETURN-CODE
+004470        SET ERRO-NA-ABERTURA         TO TRUE
+004480        GO TO 1580-RECUPERAR-CHECKPOINT-EXIT
+004490     END-IF
+004500     PERFORM 1585-LER-CHECKPOINT
+004510         THRU 1585-LER-CHECKPOINT-EXIT
+004520         UNTIL CHECKPOINT-EOF
+004530     CLOSE CHECKPOINT-FILE
+004540     MOVE CKPT-CONTFUNC              TO CONTFUNC
+004550     MOVE CKPT-CONTEXC               TO CONTEXC
+004560     MOVE CKPT-SOMASAL               TO SOMASAL
+004570     MOVE CKPT-SOMASAL-LIQUIDO       TO SOMASAL-LIQUIDO
+004580     MOVE CKPT-SOMA-INSS             TO SOMA-INSS
+004590     MOVE CKPT-SOMA-IRRF             TO SOMA-IRRF
+004600     MOVE CKPT-SOMA-HORAS-PROC       TO SOMA-HORAS-PROCESSADAS
+004610     MOVE 1                          TO FAIXA-IDX
+004620     PERFORM 1595-RESTAURAR-FAIXA-CHECKPOINT
+004630         THRU 1595-RESTAURAR-FAIXA-CHECKPOINT-EXIT
+004640         VARYING FAIXA-IDX FROM 1 BY 1
+004650         UNTIL FAIXA-IDX > 4
+004660     COMPUTE NUM-REGISTROS-PULAR = CONTFUNC + CONTEXC
+004670     .
+004680 1580-RECUPERAR-CHECKPOINT-EXIT.
+004690     EXIT.
+004700
+004710*----------------------------------------------------------------*
+004720*                   Restaurar o Contador e o Subtotal de uma
+004730*                   Faixa de Horas a Partir do Checkpoint
+004740*----------------------------------------------------------------*
+004750 1595-RESTAURAR-FAIXA-CHECKPOINT.
+004760
+004770     MOVE CKPT-FAIXA-CONTADOR (FAIXA-IDX)
+004780                          TO FAIXA-CONTADOR (FAIXA-IDX)
+004790     MOVE CKPT-FAIXA-SUBTOTAL (FAIXA-IDX)
+004800                          TO FAIXA-SUBTOTAL (FAIXA-IDX)
+004810     .
+004820 1595-RESTAURAR-FAIXA-CHECKPOINT-EXIT.
+004830     EXIT.
+004840
+004850*----------------------------------------------------------------*
+004860*                   Ler um Registro de Checkpoint, Mantendo
+004870*                   Sempre os Totais do Ultimo Lido
+004880*----------------------------------------------------------------*
+004890 1585-LER-CHECKPOINT.
+004900
+004910     READ CHECKPOINT-FILE
+004920         AT END
+004930             SET CHECKPOINT-EOF       TO TRUE
+004940     END-READ
+004950     .
+004960 1585-LER-CHECKPOINT-EXIT.
+004970     EXIT.
+004980
+004990*----------------------------------------------------------------*
+005000*                   Pular um Registro do SYSIN Ja Processado
+005010*                   em Execucao Anterior (RESTART)
+005020*----------------------------------------------------------------*
+005030 1590-PULAR-REGISTRO.
+005040
+005050     READ SYSIN-FILE
+005060         AT END
+005070             CONTINUE
+005080     END-READ
+005090     .
+005100 1590-PULAR-REGISTRO-EXIT.
+005110     EXIT.
+005120
+005130*----------------------------------------------------------------*
+005140*                   Carregar a Tabela de Valor-Hora por Classe
+005150*                   em WORKING-STORAGE para Pesquisa (SEARCH)
+005160*----------------------------------------------------------------*
+005170 1600-CARREGAR-TABELA-SALARIOS.
+005180
+005190     MOVE ZERO                       TO TVH-QTDE
+005200     OPEN INPUT TABSAL
+005210     PERFORM 1650-LER-TABSAL THRU 1650-LER-TABSAL-EXIT
+005220         UNTIL TABSAL-STATUS = "10"
+005230             OR TVH-QTDE = 50
+005240     CLOSE TABSAL
+005250     .
+005260 1600-CARREGAR-TABELA-SALARIOS-EXIT.
+005270     EXIT.
+005280
+005290*----------------------------------------------------------------*
+005300*                   Ler um Registro da Tabela de Valor-Hora e
+005310*                   Incluir na Tabela de WORKING-STORAGE
+005320*----------------------------------------------------------------*
+005330 1650-LER-TABSAL.
+005340
+005350     READ TABSAL
+005360         AT END
+005370             MOVE "10"                TO TABSAL-STATUS
+005380             GO TO 1650-LER-TABSAL-EXIT
+005390     END-READ
+005400     COMPUTE TVH-QTDE = TVH-QTDE + 1
+005410     MOVE TABSAL-CLASSE   TO TVH-CLASSE (TVH-QTDE)
+005420     MOVE TABSAL-VALOR-HORA
+005430                          TO TVH-VALOR-HORA (TVH-QTDE)
+005440     .
+005450 1650-LER-TABSAL-EXIT.
+005460     EXIT.
+005470
+005480*----------------------------------------------------------------*
+005490*                   Zerar Contadores e Subtotais das Faixas de
+005500*                   Horas Trabalhadas e Gravar os Seus Rotulos
+005510*----------------------------------------------------------------*
+005520 1620-INICIAR-FAIXAS-HORAS.
+005530
+005540     MOVE 1                          TO FAIXA-IDX
+005550     PERFORM 1625-ZERAR-FAIXA THRU 1625-ZERAR-FAIXA-EXIT
+005560         VARYING FAIXA-IDX FROM 1 BY 1
+005570         UNTIL FAIXA-IDX > 4
+005580     MOVE "0 A 39 HORAS"              TO FAIXA-DESCRICAO (1)
+005590     MOVE "40 A 79 HORAS"             TO FAIXA-DESCRICAO (2)
+005600     MOVE "80 A 119 HORAS"            TO FAIXA-DESCRICAO (3)
+005610     MOVE "120 HORAS OU MAIS"         TO FAIXA-DESCRICAO (4)
+005620     .
+005630 1620-INICIAR-FAIXAS-HORAS-EXIT.
+005640     EXIT.
+005650
+005660*----------------------------------------------------------------*
+005670*                   Zerar o Contador e o Subtotal de uma Faixa
+005680*----------------------------------------------------------------*
+005690 1625-ZERAR-FAIXA.
+005700
+005710     MOVE ZERO                       TO FAIXA-CONTADOR (FAIXA-IDX)
+005720     MOVE ZERO                       TO FAIXA-SUBTOTAL (FAIXA-IDX)
+005730     .
+005740 1625-ZERAR-FAIXA-EXIT.
+005750     EXIT.
+005760
+005770*----------------------------------------------------------------*
+005780*                   Iniciar as Tabelas de Faixas de INSS e IRRF
+005790*                   Usadas no Calculo do Salario Liquido
+005800*----------------------------------------------------------------*
+005810 1630-INICIAR-TABELAS-DESCONTO.
+005820
+005830     MOVE 1302,00                    TO INSS-LIMITE (1)
+005840     MOVE 0,075                      TO INSS-ALIQUOTA (1)
+005850     MOVE 2571,29                    TO INSS-LIMITE (2)
+005860     MOVE 0,09                       TO INSS-ALIQUOTA (2)
+005870     MOVE 3856,94                    TO INSS-LIMITE (3)
+005880     MOVE 0,12                       TO INSS-ALIQUOTA (3)
+005890     MOVE 7507,49                    TO INSS-LIMITE (4)
+005900     MOVE 0,14                       TO INSS-ALIQUOTA (4)
+005910     MOVE 2112,00                    TO IRRF-LIMITE (1)
+005920     MOVE 0,00                       TO IRRF-ALIQUOTA (1)
+005930     MOVE 0,00                       TO IRRF-PARCELA-DEDUZIR (1)
+005940     MOVE 2826,65                    TO IRRF-LIMITE (2)
+005950     MOVE 0,075                      TO IRRF-ALIQUOTA (2)
+005960     MOVE 158,40                     TO IRRF-PARCELA-DEDUZIR (2)
+005970     MOVE 3751,05                    TO IRRF-LIMITE (3)
+005980     MOVE 0,15                       TO IRRF-ALIQUOTA (3)
+005990     MOVE 370,40                     TO IRRF-PARCELA-DEDUZIR (3)
+006000     MOVE 4664,68                    TO IRRF-LIMITE (4)
+006010     MOVE 0,225                      TO IRRF-ALIQUOTA (4)
+006020     MOVE 651,73                     TO IRRF-PARCELA-DEDUZIR (4)
+006030     MOVE 999999,99                  TO IRRF-LIMITE (5)
+006040     MOVE 0,275                      TO IRRF-ALIQUOTA (5)
+006050     MOVE 884,96                     TO IRRF-PARCELA-DEDUZIR (5)
+006060     .
+006070 1630-INICIAR-TABELAS-DESCONTO-EXIT.
+006080     EXIT.
+006090
+006100*----------------------------------------------------------------*
+006110*                   Ler um Registro do SYSIN
+006120*----------------------------------------------------------------*
+006130 1500-LER-SYSIN.
+006140
+006150     READ SYSIN-FILE
+006160         AT END
+006170             SET FIM-SYSIN             TO TRUE
+006180         NOT AT END
+006190             IF TRAILER-IDENTIFICADOR = "TRAILR"
+006200                SET FIM-SYSIN          TO TRUE
+006210                SET TRAILER-ACHADO     TO TRUE
+006220             ELSE
+006230                COMPUTE CONTFUNC = CONTFUNC + 1
+006240                COMPUTE SOMA-HORAS-PROCESSADAS =
+006250                   SOMA-HORAS-PROCESSADAS + SYSIN-QTDHRSTRAB
+006260             END-IF
+006270     END-READ
+006280     .
+006290 1500-LER-SYSIN-EXIT.
+006300     EXIT.
+006310
+006320*----------------------------------------------------------------*
+006330*                   Processar um Funcionario
+006340*----------------------------------------------------------------*
+006350 2000-PROCESSAR.
+006360
+006370     PERFORM 2050-VALIDAR-HORAS THRU 2050-VALIDAR-HORAS-EXIT
+006380     IF HORAS-INVALIDAS
+006390        COMPUTE CONTEXC = CONTEXC + 1
+006400        PERFORM 2700-IMPRIMIR-EXCECAO
+006410            THRU 2700-IMPRIMIR-EXCECAO-EXIT
+006420     ELSE
+006430        PERFORM 2100-LOCALIZAR-FUNCIONARIO
+006440            THRU 2100-LOCALIZAR-FUNCIONARIO-EXIT
+006450        PERFORM 2200-CALCULAR-SALARIO
+006460            THRU 2200-CALCULAR-SALARIO-EXIT
+006470        COMPUTE SOMASAL = SOMASAL + SALARIO
+006480        PERFORM 2300-CALCULAR-INSS
+006490            THRU 2300-CALCULAR-INSS-EXIT
+006500        PERFORM 2400-CALCULAR-IRRF
+006510            THRU 2400-CALCULAR-IRRF-EXIT
+006520        COMPUTE SALARIO-LIQUIDO =
+006530           SALARIO - VALOR-INSS - VALOR-IRRF
+006540        COMPUTE SOMASAL-LIQUIDO =
+006550           SOMASAL-LIQUIDO + SALARIO-LIQUIDO
+006560        COMPUTE SOMA-INSS = SOMA-INSS + VALOR-INSS
+006570        COMPUTE SOMA-IRRF = SOMA-IRRF + VALOR-IRRF
+006580        PERFORM 2250-ACUMULAR-FAIXA-HORAS
+006590            THRU 2250-ACUMULAR-FAIXA-HORAS-EXIT
+006600        PERFORM 2600-IMPRIMIR-DETALHE
+006610            THRU 2600-IMPRIMIR-DETALHE-EXIT
+006620        PERFORM 2650-GRAVAR-REMESSA
+006630            THRU 2650-GRAVAR-REMESSA-EXIT
+006640     END-IF
+006650     COMPUTE CHECKPOINT-QUOCIENTE = CONTFUNC + CONTEXC
+006660     DIVIDE CHECKPOINT-QUOCIENTE BY CHECKPOINT-INTERVALO
+006670            GIVING CHECKPOINT-QUOCIENTE
+006680            REMAINDER CHECKPOINT-RESTO
+006690     IF CHECKPOINT-RESTO = ZERO
+006700        PERFORM 2800-GRAVAR-CHECKPOINT
+006710            THRU 2800-GRAVAR-CHECKPOINT-EXIT
+006720     END-IF
+006730     PERFORM 1500-LER-SYSIN THRU 1500-LER-SYSIN-EXIT
+006740     .
+006750 2000-PROCESSAR-EXIT.
+006760     EXIT.
+006770
+006780*----------------------------------------------------------------*
+006790*                   Gravar um Registro de Checkpoint com os
+006800*                   Totais Acumulados Ate o Momento
+006810*----------------------------------------------------------------*
+006820 2800-GRAVAR-CHECKPOINT.
+006830
+006840     MOVE CONTFUNC                   TO CKPT-CONTFUNC
+006850     MOVE CONTEXC                    TO CKPT-CONTEXC
+006860     MOVE SOMASAL                    TO CKPT-SOMASAL
+006870     MOVE SOMASAL-LIQUIDO            TO CKPT-SOMASAL-LIQUIDO
+006880     MOVE SOMA-INSS                  TO CKPT-SOMA-INSS
+006890     MOVE SOMA-IRRF                  TO CKPT-SOMA-IRRF
+006900     MOVE SOMA-HORAS-PROCESSADAS     TO CKPT-SOMA-HORAS-PROC
+006910     MOVE 1                          TO FAIXA-IDX
+006920     PERFORM 2810-COPIAR-FAIXA-CHECKPOINT
+006930         THRU 2810-COPIAR-FAIXA-CHECKPOINT-EXIT
+006940         VARYING FAIXA-IDX FROM 1 BY 1
+006950         UNTIL FAIXA-IDX > 4
+006960     WRITE CHECKPOINT-RECORD
+006970     .
+006980 2800-GRAVAR-CHECKPOINT-EXIT.
+006990     EXIT.
+007000
+007010*----------------------------------------------------------------*
+007020*                   Copiar o Contador e o Subtotal de uma Faixa
+007030*                   de Horas para o Registro de Checkpoint
+007040*----------------------------------------------------------------*
+007050 2810-COPIAR-FAIXA-CHECKPOINT.
+007060
+007070     MOVE FAIXA-CONTADOR (FAIXA-IDX)
+007080                          TO CKPT-FAIXA-CONTADOR (FAIXA-IDX)
+007090     MOVE FAIXA-SUBTOTAL (FAIXA-IDX)
+007100                          TO CKPT-FAIXA-SUBTOTAL (FAIXA-IDX)
+007110     .
+007120 2810-COPIAR-FAIXA-CHECKPOINT-EXIT.
+007130     EXIT.
+007140
+007150*----------------------------------------------------------------*
+007160*                   Validar a Qtde de Horas Informada no SYSIN
+007170*----------------------------------------------------------------*
+007180 2050-VALIDAR-HORAS.
+007190
+007200     IF SYSIN-QTDHRSTRAB < LIMITE-MINIMO-HORAS
+007210        OR SYSIN-QTDHRSTRAB > LIMITE-MAXIMO-HORAS
+007220        SET HORAS-INVALIDAS          TO TRUE
+007230     ELSE
+007240        SET HORAS-VALIDAS            TO TRUE
+007250     END-IF
+007260     .
+007270 2050-VALIDAR-HORAS-EXIT.
+007280     EXIT.
+007290
+007300*----------------------------------------------------------------*
+007310*                   Imprimir uma Linha no Relatorio de Excecoes
+007320*----------------------------------------------------------------*
+007330 2700-IMPRIMIR-EXCECAO.
+007340
+007350     MOVE SYSIN-MATRICULA            TO EXCD-MATRICULA
+007360     MOVE SYSIN-QTDHRSTRAB           TO EXCD-HORAS-INFORMADAS
+007370     IF SYSIN-QTDHRSTRAB < LIMITE-MINIMO-HORAS
+007380        MOVE "QTDE DE HORAS NEGATIVA" TO EXCD-MOTIVO
+007390     ELSE
+007400        MOVE "HORAS ACIMA DO LIMITE DO PERIODO (300H)"
+007410             TO EXCD-MOTIVO
+007420     END-IF
+007430     WRITE LINHA-EXCECOES            FROM EXC-DETALHE
+007440     .
+007450 2700-IMPRIMIR-EXCECAO-EXIT.
+007460     EXIT.
+007470
+007480*----------------------------------------------------------------*
+007490*                   Classificar o Funcionario na Faixa de Horas
+007500*                   Trabalhadas e Acumular Contador e Subtotal
+007510*----------------------------------------------------------------*
+007520 2250-ACUMULAR-FAIXA-HORAS.
+007530
+007540     IF SYSIN-QTDHRSTRAB < 40
+007550        MOVE 1                       TO FAIXA-IDX
+007560     ELSE
+007570        IF SYSIN-QTDHRSTRAB < 80
+007580           MOVE 2                    TO FAIXA-IDX
+007590        ELSE
+007600           IF SYSIN-QTDHRSTRAB < 120
+007610              MOVE 3                 TO FAIXA-IDX
+007620           ELSE
+007630              MOVE 4                 TO FAIXA-IDX
+007640           END-IF
+007650        END-IF
+007660     END-IF
+007670     COMPUTE FAIXA-CONTADOR (FAIXA-IDX) =
+007680        FAIXA-CONTADOR (FAIXA-IDX) + 1
+007690     COMPUTE FAIXA-SUBTOTAL (FAIXA-IDX) =
+007700        FAIXA-SUBTOTAL (FAIXA-IDX) + SALARIO
+007710     .
+007720 2250-ACUMULAR-FAIXA-HORAS-EXIT.
+007730     EXIT.
+007740
+007750*----------------------------------------------------------------*
+007760*                   Pesquisar o Valor-Hora da Classe do SYSIN na
+007770*                   Tabela de Valor-Hora; se a Classe Nao Estiver
+007780*                   Cadastrada, Assume o Valor-Hora Padrao
+007790*----------------------------------------------------------------*
+007800 2150-LOCALIZAR-VALOR-HORA.
+007810
+007820     MOVE VALOR-HORA-PADRAO          TO VALOR-HORA-NORMAL
+007830     SET TVH-IDX                     TO 1
+007840     SEARCH TVH-OCORRENCIA
+007850         AT END
+007860             CONTINUE
+007870         WHEN TVH-CLASSE (TVH-IDX) = SYSIN-CLASSE
+007880             MOVE TVH-VALOR-HORA (TVH-IDX) TO VALOR-HORA-NORMAL
+007890     END-SEARCH
+007900     .
+007910 2150-LOCALIZAR-VALOR-HORA-EXIT.
+007920     EXIT.
+007930
+007940*----------------------------------------------------------------*
+007950*                   Calcular o Salario do Periodo, Separando
+007960*                   Horas Normais das Horas Extras (> 44H)
+007970*----------------------------------------------------------------*
+007980 2200-CALCULAR-SALARIO.
+007990
+008000     PERFORM 2150-LOCALIZAR-VALOR-HORA
+008010         THRU 2150-LOCALIZAR-VALOR-HORA-EXIT
+008020
+008030     COMPUTE VALOR-HORA-EXTRA = VALOR-HORA-NORMAL * 1,5
+008040     IF SYSIN-QTDHRSTRAB > LIMITE-HORAS-NORMAIS
+008050        MOVE LIMITE-HORAS-NORMAIS    TO HORAS-NORMAIS
+008060        COMPUTE HORAS-EXTRAS =
+008070           SYSIN-QTDHRSTRAB - LIMITE-HORAS-NORMAIS
+008080     ELSE
+008090        MOVE SYSIN-QTDHRSTRAB        TO HORAS-NORMAIS
+008100        MOVE ZERO                    TO HORAS-EXTRAS
+008110     END-IF
+008120     COMPUTE SALARIO-NORMAL = HORAS-NORMAIS * VALOR-HORA-NORMAL
+008130     COMPUTE SALARIO-EXTRA = HORAS-EXTRAS * VALOR-HORA-EXTRA
+008140     COMPUTE SALARIO = SALARIO-NORMAL + SALARIO-EXTRA
+008150     .
+008160 2200-CALCULAR-SALARIO-EXIT.
+008170     EXIT.
+008180
+008190*----------------------------------------------------------------*
+008200*                   Calcular o INSS Sobre o Salario Bruto,
+008210*                   APLICANDO AS FAIXAS PROGRESSIVAS
+008220*----------------------------------------------------------------*
+008230 2300-CALCULAR-INSS.
+008240
+008250     MOVE ZERO                       TO VALOR-INSS
+008260     MOVE ZERO                       TO INSS-BASE-ANTERIOR
+008270     SET INSS-NAO-PRONTO             TO TRUE
+008280     PERFORM 2310-CALCULAR-FAIXA-INSS
+008290         THRU 2310-CALCULAR-FAIXA-INSS-EXIT
+008300         VARYING INSS-IDX FROM 1 BY 1
+008310         UNTIL INSS-IDX > 4 OR INSS-PRONTO
+008320     .
+008330 2300-CALCULAR-INSS-EXIT.
+008340     EXIT.
+008350
+008360*----------------------------------------------------------------*
+008370*                   Apurar o INSS de uma Faixa e Acumular no
+008380*                   Total, Parando Quando o Salario For Esgotado
+008390*----------------------------------------------------------------*
+008400 2310-CALCULAR-FAIXA-INSS.
+008410
+008420     IF SALARIO <= INSS-LIMITE (INSS-IDX)
+008430        COMPUTE INSS-BASE-FAIXA = SALARIO - INSS-BASE-ANTERIOR
+008440        SET INSS-PRONTO              TO TRUE
+008450     ELSE
+008460        COMPUTE INSS-BASE-FAIXA =
+008470           INSS-LIMITE (INSS-IDX) - INSS-BASE-ANTERIOR
+008480     END-IF
+008490     COMPUTE VALOR-INSS = VALOR-INSS +
+008500        (INSS-BASE-FAIXA * INSS-ALIQUOTA (INSS-IDX))
+008510     MOVE INSS-LIMITE (INSS-IDX)     TO INSS-BASE-ANTERIOR
+008520     .
+008530 2310-CALCULAR-FAIXA-INSS-EXIT.
+008540     EXIT.
+008550
+008560*----------------------------------------------------------------*
+008570*                   Calcular o IRRF Sobre a Base Apos o INSS,
+008580*                   USANDO O METODO DA PARCELA A DEDUZIR
+008590*----------------------------------------------------------------*
+008600 2400-CALCULAR-IRRF.
+008610
+008620     COMPUTE BASE-IRRF = SALARIO - VALOR-INSS
+008630     SET IRRF-IDX                    TO 1
+008640     SEARCH IRRF-OCORRENCIA
+008650         AT END
+008660             SET IRRF-IDX             TO 5
+008670         WHEN BASE-IRRF <= IRRF-LIMITE (IRRF-IDX)
+008680             CONTINUE
+008690     END-SEARCH
+008700     IF BASE-IRRF > ZERO
+008710        COMPUTE IRRF-CALCULO =
+008720           (BASE-IRRF * IRRF-ALIQUOTA (IRRF-IDX))
+008730              - IRRF-PARCELA-DEDUZIR (IRRF-IDX)
+008740        IF IRRF-CALCULO < ZERO
+008750           MOVE ZERO                 TO VALOR-IRRF
+008760        ELSE
+008770           MOVE IRRF-CALCULO         TO VALOR-IRRF
+008780        END-IF
+008790     ELSE
+008800        MOVE ZERO                    TO VALOR-IRRF
+008810     END-IF
+008820     .
+008830 2400-CALCULAR-IRRF-EXIT.
+008840     EXIT.
+008850
+008860*----------------------------------------------------------------*
+008870*                   Imprimir a Linha de Detalhe de um
+008880*                   Funcionario, Quebrando Pagina se Necessario
+008890*----------------------------------------------------------------*
+008900 2600-IMPRIMIR-DETALHE.
+008910
+008920     IF LINHAS-IMPRESSAS >= MAX-LINHAS-PAGINA
+008930        PERFORM 1700-IMPRIMIR-CABECALHO
+008940            THRU 1700-IMPRIMIR-CABECALHO-EXIT
+008950     END-IF
+008960     IF FUNCIONARIO-ACHADO
+008970        MOVE FUNCMST-MATRICULA       TO DET-MATRICULA
+008980        MOVE FUNCMST-NOME            TO DET-NOME
+008990        STRING FUNCMST-DATA-ADMISSAO (7:2) "/"
+009000               FUNCMST-DATA-ADMISSAO (5:2) "/"
+009010               FUNCMST-DATA-ADMISSAO (1:4)
+009020               DELIMITED BY SIZE INTO DATA-ADMISSAO-FMT
+009030        MOVE DATA-ADMISSAO-FMT       TO DET-DATA-ADMISSAO
+009040     ELSE
+009050        MOVE SYSIN-MATRICULA         TO DET-MATRICULA
+009060        MOVE "*** NAO CADASTRADO ***" TO DET-NOME
+009070        MOVE SPACES                  TO DET-DATA-ADMISSAO
+009080     END-IF
+009090     MOVE HORAS-NORMAIS              TO DET-HORAS-NORMAIS
+009100     MOVE HORAS-EXTRAS               TO DET-HORAS-EXTRAS
+009110     MOVE SALARIO-NORMAL             TO DET-SALARIO-NORMAL
+009120     MOVE SALARIO-EXTRA              TO DET-SALARIO-EXTRA
+009130     MOVE SALARIO                    TO DET-SALARIO-TOTAL
+009140     MOVE SALARIO-LIQUIDO            TO DET-SALARIO-LIQUIDO
+009150     WRITE LINHA-RELATORIO           FROM REL-DETALHE
+009160     ADD 1                           TO LINHAS-IMPRESSAS
+009170     .
+009180 2600-IMPRIMIR-DETALHE-EXIT.
+009190     EXIT.
+009200
+009210*----------------------------------------------------------------*
+009220*                   Gravar o Registro de Remessa Bancaria do
+009230*                   Funcionario com o Salario Liquido do Periodo
+009240*----------------------------------------------------------------*
+009250 2650-GRAVAR-REMESSA.
+009260
+009270     IF FUNCIONARIO-ACHADO
+009280        MOVE FUNCMST-MATRICULA          TO REM-MATRICULA
+009290        MOVE FUNCMST-NOME                TO REM-NOME
+009300     ELSE
+009310        MOVE SYSIN-MATRICULA             TO REM-MATRICULA
+009320        MOVE "*** NAO CADASTRADO ***"    TO REM-NOME
+009330     END-IF
+009340     MOVE SALARIO-LIQUIDO                TO REM-VALOR-LIQUIDO
+009350     WRITE REGISTRO-REMESSA
+009360     .
+009370 2650-GRAVAR-REMESSA-EXIT.
+009380     EXIT.
+009390
+009400*----------------------------------------------------------------*
+009410*                   Imprimir Cabecalho de Pagina do Relatorio
+009420*----------------------------------------------------------------*
+009430 1700-IMPRIMIR-CABECALHO.
+009440
+009450     ADD 1                           TO NUM-PAGINA
+009460     MOVE NUM-PAGINA                 TO REL1-PAGINA
+009470     MOVE DATA-EXECUCAO-FMT          TO REL2-DATA
+009480     IF NUM-PAGINA > 1
+009490        WRITE LINHA-RELATORIO        FROM REL-LINHA-BRANCO
+009500     END-IF
+009510     WRITE LINHA-RELATORIO           FROM REL-CABECALHO-1
+009520     WRITE LINHA-RELATORIO           FROM REL-CABECALHO-2
+009530     WRITE LINHA-RELATORIO           FROM REL-LINHA-BRANCO
+009540     WRITE LINHA-RELATORIO           FROM REL-CABECALHO-3
+009550     WRITE LINHA-RELATORIO           FROM REL-LINHA-BRANCO
+009560     MOVE ZERO                       TO LINHAS-IMPRESSAS
+009570     .
+009580 1700-IMPRIMIR-CABECALHO-EXIT.
+009590     EXIT.
+009600
+009610*----------------------------------------------------------------*
+009620*                   Localizar Funcionario no Cadastro Mestre
+009630*----------------------------------------------------------------*
+009640 2100-LOCALIZAR-FUNCIONARIO.
+009650
+009660     MOVE SYSIN-MATRICULA            TO FUNCMST-MATRICULA
+009670     READ FUNCMSTR
+009680         INVALID KEY
+009690             SET FUNCIONARIO-NAO-ACHADO TO TRUE
+009700             GO TO 2100-LOCALIZAR-FUNCIONARIO-EXIT
+009710     END-READ
+009720     SET FUNCIONARIO-ACHADO          TO TRUE
+009730     .
+009740 2100-LOCALIZAR-FUNCIONARIO-EXIT.
+009750     EXIT.
+009760
+009770*----------------------------------------------------------------*
+009780*                   Terminar o Programa
+009790*----------------------------------------------------------------*
+009800 3000-TERMINO.
+009810
+009820     MOVE CONTFUNC                   TO ROD1-CONTFUNC
+009830     MOVE SOMASAL                    TO ROD2-SOMASAL
+009840     MOVE SOMA-INSS                  TO ROD3-INSS
+009850     MOVE SOMA-IRRF                  TO ROD4-IRRF
+009860     MOVE SOMASAL-LIQUIDO            TO ROD5-SOMASAL-LIQUIDO
+009870     WRITE LINHA-RELATORIO           FROM REL-LINHA-BRANCO
+009880     WRITE LINHA-RELATORIO           FROM REL-RODAPE-1
+009890     WRITE LINHA-RELATORIO           FROM REL-RODAPE-2
+009900     WRITE LINHA-RELATORIO           FROM REL-RODAPE-3
+009910     WRITE LINHA-RELATORIO           FROM REL-RODAPE-4
+009920     WRITE LINHA-RELATORIO           FROM REL-RODAPE-5
+009930     WRITE LINHA-RELATORIO           FROM REL-LINHA-BRANCO
+009940     MOVE 1                          TO FAIXA-IDX
+009950     PERFORM 3100-IMPRIMIR-FAIXA THRU 3100-IMPRIMIR-FAIXA-EXIT
+009960         VARYING FAIXA-IDX FROM 1 BY 1
+009970         UNTIL FAIXA-IDX > 4
+009980     MOVE CONTEXC                    TO ROD-EXC-CONTEXC
+009990     WRITE LINHA-EXCECOES            FROM EXC-LINHA-BRANCO
+010000     WRITE LINHA-EXCECOES            FROM EXC-RODAPE-1
+010010     PERFORM 3050-VALIDAR-CONTROLE
+010020         THRU 3050-VALIDAR-CONTROLE-EXIT
+010030     IF RETURN-CODE = ZERO
+010040        DISPLAY "*---------------------------------------*"
+010050        DISPLAY "*          TERMINO NORMAL                *"
+010060        DISPLAY "*---------------------------------------*"
+010070     ELSE
+010080        DISPLAY "*---------------------------------------*"
+010090        DISPLAY "*     TERMINO COM DIVERGENCIA DE CONTROLE *"
+010100        DISPLAY "*---------------------------------------*"
+010110     END-IF
+010120     PERFORM 2800-GRAVAR-CHECKPOINT
+010130         THRU 2800-GRAVAR-CHECKPOINT-EXIT
+010140     CLOSE FUNCMSTR
+010150     CLOSE EXCECOES
+010160     CLOSE RELATORIO
+010170     CLOSE CHECKPOINT-FILE
+010180     CLOSE REMESSA
+010190     CLOSE SYSIN-FILE
+010200     .
+010210
+010220*----------------------------------------------------------------*
+010230*                   Conferir os Totais Acumulados Contra o
+010240*                   Registro TRAILER DE CONTROLE do SYSIN e
+010250*                   Sinalizar O RETURN-CODE do Job Quando Houver
+010260*                   DIVERGENCIA OU NENHUM REGISTRO PROCESSADO
+010270*----------------------------------------------------------------*
+010280 3050-VALIDAR-CONTROLE.
+010290
+010300     MOVE ZERO                       TO RETURN-CODE
+010310     IF CONTFUNC = ZERO
+010320        DISPLAY "RC 16 - NENHUM FUNCIONARIO PROCESSADO NO SYSIN"
+010330        MOVE 16                      TO RETURN-CODE
+010340        GO TO 3050-VALIDAR-CONTROLE-EXIT
+010350     END-IF
+010360     IF TRAILER-NAO-ACHADO
+010370        DISPLAY "RC 20 - SYSIN SEM REGISTRO TRAILER DE CONTROLE"
+010380        MOVE 20                      TO RETURN-CODE
+010390        GO TO 3050-VALIDAR-CONTROLE-EXIT
+010400     END-IF
+010410     IF CONTFUNC NOT = TRAILER-QTD-REGISTROS
+010420        DISPLAY "RC 12 - QTDE DE REGISTROS DIVERGE DO TRAILER"
+010430        MOVE 12                      TO RETURN-CODE
+010440        GO TO 3050-VALIDAR-CONTROLE-EXIT
+010450     END-IF
+010460     IF SOMA-HORAS-PROCESSADAS NOT = TRAILER-TOTAL-HORAS
+010470        DISPLAY "RC 08 - TOTAL DE HORAS DIVERGE DO TRAILER"
+010480        MOVE 8                       TO RETURN-CODE
+010490     END-IF
+010500     .
+010510 3050-VALIDAR-CONTROLE-EXIT.
+010520     EXIT.
+010530
+010540*----------------------------------------------------------------*
+010550*                   Imprimir o Contador e o Subtotal de uma
+010560*                   Faixa de Horas Trabalhadas no Rodape
+010570*----------------------------------------------------------------*
+010580 3100-IMPRIMIR-FAIXA.
+010590
+010600     MOVE FAIXA-DESCRICAO (FAIXA-IDX)
+010610                          TO ROD-FAIXA-DESCRICAO
+010620     MOVE FAIXA-CONTADOR (FAIXA-IDX)
+010630                          TO ROD-FAIXA-CONTADOR
+010640     MOVE FAIXA-SUBTOTAL (FAIXA-IDX)
+010650                          TO ROD-FAIXA-SUBTOTAL
+010660     WRITE LINHA-RELATORIO FROM REL-RODAPE-FAIXA
+010670     .
+010680 3100-IMPRIMIR-FAIXA-EXIT.
+010690     EXIT.
