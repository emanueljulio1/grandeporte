@@ -0,0 +1,52 @@
+//FOLHA01  JOB  (ACCTG),'DEPTO FOLHA PGTO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JCL     : FOLHA01
+//* OBJETIVO: EXECUTAR O CALCULO DE FOLHA DE PAGAMENTO (EXEMPLO01)
+//*           A PARTIR DO ARQUIVO DE HORAS DO PERIODO (SYSIN) E
+//*           DO CADASTRO MESTRE DE FUNCIONARIOS (FUNCMSTR).
+//*           O SYSIN DEVE TERMINAR COM UM REGISTRO TRAILER DE
+//*           CONTROLE (COLUNAS 1-6 = 'TRAILR', COLUNAS 7-13 =
+//*           QTDE DE REGISTROS, COLUNAS 14-20 = TOTAL DE HORAS)
+//*           PARA QUE O PASSO POSSA CONFERIR OS TOTAIS LIDOS
+//*           CONTRA OS TOTAIS ESPERADOS.
+//*
+//* RETURN CODES DE FOLHA01.PASSO010:
+//*    RC=00   PROCESSAMENTO NORMAL, TOTAIS CONFEREM COM O TRAILER
+//*    RC=08   TOTAL DE HORAS PROCESSADO DIVERGE DO TRAILER
+//*    RC=12   QTDE DE REGISTROS PROCESSADOS DIVERGE DO TRAILER
+//*    RC=16   NENHUM REGISTRO VALIDO FOI PROCESSADO NO SYSIN
+//*    RC=20   SYSIN SEM REGISTRO TRAILER DE CONTROLE (ARQUIVO
+//*            TRUNCADO OU VAZIO)
+//*    RC=24   ERRO AO ABRIR UM DOS ARQUIVOS DO PASSO (VER MENSAGEM
+//*            NO SYSOUT PARA QUAL ARQUIVO E O FILE STATUS)
+//*-------------------------------------------------------------*
+//PASSO010 EXEC PGM=EXEMPLO01
+//STEPLIB  DD   DSN=FOLHA.PROD.LOADLIB,DISP=SHR
+//FUNCMSTR DD   DSN=FOLHA.PROD.FUNCMSTR,DISP=SHR
+//RELATOR  DD   SYSOUT=*
+//EXCECOES DD   SYSOUT=*
+//*-------------------------------------------------------------*
+//* CHECKPOI E REMESSA FICAM CATALOGADOS MESMO SE O PASSO ABENDAR
+//* (DISP=(NEW,CATLG,CATLG)) PARA QUE FOLHA01R POSSA RETOMAR A
+//* MESMA GERACAO EM VEZ DE ENCONTRAR UM ARQUIVO JA APAGADO.
+//*-------------------------------------------------------------*
+//CHECKPOI DD   DSN=FOLHA.PROD.CHECKPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             LIKE=FOLHA.PROD.CHECKPT(0)
+//TABSAL   DD   DSN=FOLHA.PROD.TABSAL,DISP=SHR
+//REMESSA  DD   DSN=FOLHA.PROD.REMESSA(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             LIKE=FOLHA.PROD.REMESSA(0)
+//SYSIN    DD   DSN=FOLHA.PROD.HORAS(0),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*-------------------------------------------------------------*
+//* SE PASSO010 TERMINAR COM DIVERGENCIA DE CONTROLE (RC>=08),
+//* NAO PROSSEGUIR PARA A DISTRIBUICAO DA REMESSA AO BANCO -
+//* O PASSO E EXECUTADO SOMENTE QUANDO PASSO010 TERMINA COM RC=00.
+//*-------------------------------------------------------------*
+//PASSO020 EXEC PGM=IEBGENER,COND=(0,NE,PASSO010)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=FOLHA.PROD.REMESSA(+1),DISP=SHR
+//SYSUT2   DD   DSN=FOLHA.BANCO.REMESSA,DISP=SHR
+//SYSIN    DD   DUMMY
