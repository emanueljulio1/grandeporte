@@ -0,0 +1,45 @@
+//FOLHA01R JOB  (ACCTG),'DEPTO FOLHA PGTO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* JCL     : FOLHA01R
+//* OBJETIVO: RETOMAR O CALCULO DE FOLHA DE PAGAMENTO (EXEMPLO01)
+//*           A PARTIR DO ULTIMO CHECKPOINT GRAVADO, APOS UM
+//*           ABEND DE FOLHA01/PASSO010. USAR ESTE JCL SOMENTE
+//*           QUANDO O GERACAO DE CHECKPOINT DA EXECUCAO ANTERIOR
+//*           (FOLHA.PROD.CHECKPT) FOR CONHECIDA E AINDA NAO TIVER
+//*           SIDO SUBSTITUIDA POR UMA NOVA EXECUCAO NORMAL.
+//*
+//*           O PARM=RESTART SINALIZA AO PROGRAMA PARA RECUPERAR
+//*           OS TOTAIS DO ULTIMO CHECKPOINT E PULAR OS REGISTROS
+//*           DO SYSIN JA CONTABILIZADOS ANTES DE CONTINUAR O
+//*           PROCESSAMENTO NORMAL. O CHECKPOI E O REMESSA
+//*           REFERENCIAM A MESMA GERACAO (0) JA EM USO PELA
+//*           EXECUCAO ANTERIOR (ABERTOS EXTEND PELO PROGRAMA), EM
+//*           VEZ DE ALOCAR UMA GERACAO NOVA E VAZIA - DO CONTRARIO
+//*           OS FUNCIONARIOS JA PROCESSADOS ANTES DO ABEND FICARIAM
+//*           DE FORA DA REMESSA BANCARIA DESTA EXECUCAO.
+//*
+//* RETURN CODES DE FOLHA01R.PASSO010: OS MESMOS DE FOLHA01, MAIS
+//*    RC=24   ERRO AO ABRIR UM DOS ARQUIVOS DO PASSO (VER MENSAGEM
+//*            NO SYSOUT PARA QUAL ARQUIVO E O FILE STATUS)
+//*-------------------------------------------------------------*
+//PASSO010 EXEC PGM=EXEMPLO01,PARM='RESTART'
+//STEPLIB  DD   DSN=FOLHA.PROD.LOADLIB,DISP=SHR
+//FUNCMSTR DD   DSN=FOLHA.PROD.FUNCMSTR,DISP=SHR
+//RELATOR  DD   SYSOUT=*
+//EXCECOES DD   SYSOUT=*
+//CHECKPOI DD   DSN=FOLHA.PROD.CHECKPT(0),DISP=OLD
+//TABSAL   DD   DSN=FOLHA.PROD.TABSAL,DISP=SHR
+//REMESSA  DD   DSN=FOLHA.PROD.REMESSA(0),DISP=OLD
+//SYSIN    DD   DSN=FOLHA.PROD.HORAS(0),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*-------------------------------------------------------------*
+//* SE PASSO010 TERMINAR COM DIVERGENCIA DE CONTROLE (RC>=08),
+//* NAO PROSSEGUIR PARA A DISTRIBUICAO DA REMESSA AO BANCO -
+//* O PASSO E EXECUTADO SOMENTE QUANDO PASSO010 TERMINA COM RC=00.
+//*-------------------------------------------------------------*
+//PASSO020 EXEC PGM=IEBGENER,COND=(0,NE,PASSO010)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=FOLHA.PROD.REMESSA(0),DISP=SHR
+//SYSUT2   DD   DSN=FOLHA.BANCO.REMESSA,DISP=SHR
+//SYSIN    DD   DUMMY
